@@ -0,0 +1,14 @@
+       01 report-line.
+           02 rl-route-id   PIC X(10).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 rl-run-date   PIC X(8).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 rl-vehicle-id PIC X(10).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 rl-result     PIC 9(5).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 rl-final-x    PIC S9(5) SIGN LEADING SEPARATE.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 rl-final-y    PIC S9(5) SIGN LEADING SEPARATE.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 rl-total-blocks PIC 9(6).
