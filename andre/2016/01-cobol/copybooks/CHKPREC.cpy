@@ -0,0 +1,4 @@
+       01 checkpoint-line.
+           02 cp-last-route-seq PIC 9(6).
+           02 FILLER            PIC X(2) VALUE SPACES.
+           02 cp-run-date       PIC X(8).
