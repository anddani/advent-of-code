@@ -0,0 +1,12 @@
+       01 recon-line.
+           02 rc-route-id     PIC X(10).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 rc-run-date     PIC X(8).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 rc-vehicle-id   PIC X(10).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 rc-day1-result  PIC 9(5).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 rc-day12-result PIC 9(5).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 rc-flag         PIC X(11).
