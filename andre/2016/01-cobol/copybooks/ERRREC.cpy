@@ -0,0 +1,10 @@
+       01 error-line.
+           02 el-route-id   PIC X(10).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 el-run-date   PIC X(8).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 el-vehicle-id PIC X(10).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 el-position   PIC 9(4).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 el-bad-char   PIC X(1).
