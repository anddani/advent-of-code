@@ -0,0 +1,6 @@
+       01 ln.
+           02 rt-route-id   PIC X(10).
+           02 rt-run-date   PIC X(8).
+           02 rt-vehicle-id PIC X(10).
+           02 letters       PIC X(1000).
+               88 EOF VALUE HIGH-VALUES.
