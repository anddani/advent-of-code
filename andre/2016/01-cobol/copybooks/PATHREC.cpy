@@ -0,0 +1,10 @@
+       01 path-line.
+           02 pl-route-id   PIC X(10).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 pl-run-date   PIC X(8).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 pl-vehicle-id PIC X(10).
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 pl-x          PIC S9(5) SIGN LEADING SEPARATE.
+           02 FILLER        PIC X(2) VALUE SPACES.
+           02 pl-y          PIC S9(5) SIGN LEADING SEPARATE.
