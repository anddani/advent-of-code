@@ -4,16 +4,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+       SELECT SYSIN ASSIGN TO "ROUTES.DAT" ORGANIZATION LINE SEQUENTIAL.
+       SELECT REPORT-OUT ASSIGN TO "DAY1RPT.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT ERROR-OUT ASSIGN TO "DAY1ERR.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT PATH-OUT ASSIGN TO "DAY1PATH.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD SYSIN.
-       01 ln.
-           02 letters PIC X(1000).
-               88 EOF VALUE HIGH-VALUES.
+       COPY ROUTEHDR.
+       FD REPORT-OUT.
+       COPY RPTREC.
+       FD ERROR-OUT.
+       COPY ERRREC.
+       FD PATH-OUT.
+       COPY PATHREC.
        WORKING-STORAGE SECTION.
        01 FILLER.
+           05 w-route-id   PIC X(10).
+           05 w-run-date   PIC X(8).
+           05 w-vehicle-id PIC X(10).
            05 w-line    PIC X(1000).
            05 w-pos     REDEFINES w-line PIC X(1) OCCURS 1000 TIMES.
            05 w-pos-num REDEFINES w-line PIC 9(1) OCCURS 1000 TIMES.
@@ -23,41 +36,100 @@
            05 w-x       PIC S9(5) VALUE 0.
            05 w-y       PIC S9(5) VALUE 0.
            05 w-result  PIC 9(5).
+           05 w-iterator PIC 9(5).
+           05 w-total-blocks PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
            OPEN INPUT SYSIN
-           READ SYSIN INTO w-line
+           OPEN OUTPUT REPORT-OUT
+           OPEN OUTPUT ERROR-OUT
+           OPEN OUTPUT PATH-OUT
+           READ SYSIN
                AT END SET EOF TO TRUE
            END-READ
-           MOVE 1 TO w-counter
-           PERFORM UNTIL EOF OR w-counter > 1000
-               EVALUATE w-pos(w-counter)
-                   WHEN 'L'
-                       COMPUTE w-facing = FUNCTION MOD(w-facing + 3, 4)
-                   WHEN 'R'
-                       COMPUTE w-facing = FUNCTION MOD(w-facing + 1, 4)
-                   WHEN NUMERIC
-                       COMPUTE w-amount = w-amount * 10
-                               + w-pos-num(w-counter)
-                   WHEN ','
-                       EVALUATE w-facing
-      *                    NORTH
-                           WHEN 0
-                               COMPUTE w-y = w-y + w-amount
-      *                    EAST
-                           WHEN 1
-                               COMPUTE w-x = w-x + w-amount
-      *                    SOUTH
-                           WHEN 2
-                               COMPUTE w-y = w-y - w-amount
-      *                    WEST
-                           WHEN 3
-                               COMPUTE w-x = w-x - w-amount
-                       END-EVALUATE
-                       MOVE 0 TO w-amount
-               END-EVALUATE
-               ADD 1 TO w-counter
+           IF NOT EOF
+               MOVE rt-route-id   TO w-route-id
+               MOVE rt-run-date   TO w-run-date
+               MOVE rt-vehicle-id TO w-vehicle-id
+               MOVE letters       TO w-line
+           END-IF
+           PERFORM UNTIL EOF
+               MOVE 0 TO w-facing
+               MOVE 0 TO w-amount
+               MOVE 0 TO w-x
+               MOVE 0 TO w-y
+               MOVE 0 TO w-total-blocks
+               MOVE 1 TO w-counter
+               PERFORM UNTIL w-counter > 1000
+                   EVALUATE w-pos(w-counter)
+                       WHEN 'L'
+                           COMPUTE w-facing =
+                               FUNCTION MOD(w-facing + 3, 4)
+                       WHEN 'R'
+                           COMPUTE w-facing =
+                               FUNCTION MOD(w-facing + 1, 4)
+                       WHEN NUMERIC
+                           COMPUTE w-amount = w-amount * 10
+                                   + w-pos-num(w-counter)
+                       WHEN ','
+                           ADD w-amount TO w-total-blocks
+                           MOVE 1 TO w-iterator
+                           PERFORM UNTIL w-iterator > w-amount
+                               EVALUATE w-facing
+      *                            NORTH
+                                   WHEN 0
+                                       COMPUTE w-y = w-y + 1
+      *                            EAST
+                                   WHEN 1
+                                       COMPUTE w-x = w-x + 1
+      *                            SOUTH
+                                   WHEN 2
+                                       COMPUTE w-y = w-y - 1
+      *                            WEST
+                                   WHEN 3
+                                       COMPUTE w-x = w-x - 1
+                               END-EVALUATE
+                               MOVE w-route-id   TO pl-route-id
+                               MOVE w-run-date   TO pl-run-date
+                               MOVE w-vehicle-id TO pl-vehicle-id
+                               MOVE w-x          TO pl-x
+                               MOVE w-y          TO pl-y
+                               WRITE path-line
+                               ADD 1 TO w-iterator
+                           END-PERFORM
+                           MOVE 0 TO w-amount
+                       WHEN SPACE
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE w-route-id       TO el-route-id
+                           MOVE w-run-date       TO el-run-date
+                           MOVE w-vehicle-id     TO el-vehicle-id
+                           MOVE w-counter        TO el-position
+                           MOVE w-pos(w-counter) TO el-bad-char
+                           WRITE error-line
+                   END-EVALUATE
+                   ADD 1 TO w-counter
+               END-PERFORM
+               COMPUTE w-result = FUNCTION ABS(w-x) + FUNCTION ABS(w-y)
+               MOVE w-route-id   TO rl-route-id
+               MOVE w-run-date   TO rl-run-date
+               MOVE w-vehicle-id TO rl-vehicle-id
+               MOVE w-result     TO rl-result
+               MOVE w-x          TO rl-final-x
+               MOVE w-y          TO rl-final-y
+               MOVE w-total-blocks TO rl-total-blocks
+               WRITE report-line
+               READ SYSIN
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF
+                   MOVE rt-route-id   TO w-route-id
+                   MOVE rt-run-date   TO w-run-date
+                   MOVE rt-vehicle-id TO w-vehicle-id
+                   MOVE letters       TO w-line
+               END-IF
            END-PERFORM
-           COMPUTE w-result = FUNCTION ABS(w-x) + FUNCTION ABS(w-y)
-           DISPLAY 'result: ' w-result
            CLOSE SYSIN
+           CLOSE REPORT-OUT
+           CLOSE ERROR-OUT
+           CLOSE PATH-OUT
            STOP RUN.
