@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY-1-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DAY1-IN ASSIGN TO "DAY1RPT.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT DAY12-IN ASSIGN TO "DAY12RPT.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT RECON-OUT ASSIGN TO "RECON.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DAY1-IN.
+       COPY RPTREC REPLACING ==report-line==     BY ==day1-line==
+                             ==rl-route-id==     BY ==d1-route-id==
+                             ==rl-run-date==     BY ==d1-run-date==
+                             ==rl-vehicle-id==   BY ==d1-vehicle-id==
+                             ==rl-result==       BY ==d1-result==
+                             ==rl-final-x==      BY ==d1-final-x==
+                             ==rl-final-y==      BY ==d1-final-y==
+                             ==rl-total-blocks== BY ==d1-total-blocks==.
+       FD DAY12-IN.
+       COPY RPTREC REPLACING ==report-line==     BY ==day12-line==
+                             ==rl-route-id==     BY ==d2-route-id==
+                             ==rl-run-date==     BY ==d2-run-date==
+                             ==rl-vehicle-id==   BY ==d2-vehicle-id==
+                             ==rl-result==       BY ==d2-result==
+                             ==rl-final-x==      BY ==d2-final-x==
+                             ==rl-final-y==      BY ==d2-final-y==
+                             ==rl-total-blocks== BY ==d2-total-blocks==.
+       FD RECON-OUT.
+       COPY RECREC.
+       WORKING-STORAGE SECTION.
+       01 w-flags.
+           05 w-eof1 PIC X VALUE 'N'.
+               88 EOF1 VALUE 'Y'.
+           05 w-eof2 PIC X VALUE 'N'.
+               88 EOF2 VALUE 'Y'.
+       PROCEDURE DIVISION.
+           OPEN INPUT DAY1-IN
+           OPEN INPUT DAY12-IN
+           OPEN OUTPUT RECON-OUT
+           READ DAY1-IN
+               AT END SET EOF1 TO TRUE
+           END-READ
+           READ DAY12-IN
+               AT END SET EOF2 TO TRUE
+           END-READ
+           PERFORM UNTIL EOF1 OR EOF2
+               MOVE d1-route-id   TO rc-route-id
+               MOVE d1-run-date   TO rc-run-date
+               MOVE d1-vehicle-id TO rc-vehicle-id
+               MOVE d1-result   TO rc-day1-result
+               MOVE d2-result   TO rc-day12-result
+               IF d1-route-id NOT = d2-route-id
+                   MOVE 'ID MISMATCH' TO rc-flag
+               ELSE
+                   IF d2-result > d1-result
+                       MOVE 'ANOMALY' TO rc-flag
+                   ELSE
+                       MOVE 'OK' TO rc-flag
+                   END-IF
+               END-IF
+               WRITE recon-line
+               READ DAY1-IN
+                   AT END SET EOF1 TO TRUE
+               END-READ
+               READ DAY12-IN
+                   AT END SET EOF2 TO TRUE
+               END-READ
+           END-PERFORM
+      *    A LENGTH MISMATCH BETWEEN THE TWO INPUTS MUST BE FLAGGED,
+      *    NOT SILENTLY TRUNCATED -- DRAIN WHICHEVER FILE IS LONGER
+           PERFORM UNTIL EOF1
+               MOVE d1-route-id   TO rc-route-id
+               MOVE d1-run-date   TO rc-run-date
+               MOVE d1-vehicle-id TO rc-vehicle-id
+               MOVE d1-result     TO rc-day1-result
+               MOVE 0             TO rc-day12-result
+               MOVE 'MISSING D12' TO rc-flag
+               WRITE recon-line
+               READ DAY1-IN
+                   AT END SET EOF1 TO TRUE
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL EOF2
+               MOVE d2-route-id   TO rc-route-id
+               MOVE d2-run-date   TO rc-run-date
+               MOVE d2-vehicle-id TO rc-vehicle-id
+               MOVE 0             TO rc-day1-result
+               MOVE d2-result     TO rc-day12-result
+               MOVE 'MISSING D1'  TO rc-flag
+               WRITE recon-line
+               READ DAY12-IN
+                   AT END SET EOF2 TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE DAY1-IN
+           CLOSE DAY12-IN
+           CLOSE RECON-OUT
+           STOP RUN.
