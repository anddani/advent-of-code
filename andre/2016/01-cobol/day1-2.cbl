@@ -4,77 +4,291 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+       SELECT SYSIN ASSIGN TO "ROUTES.DAT" ORGANIZATION LINE SEQUENTIAL.
+       SELECT REPORT-OUT ASSIGN TO "DAY12RPT.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT ERROR-OUT ASSIGN TO "DAY12ERR.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT VISITED-FILE ASSIGN TO "VISITED.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS vf-key.
+       SELECT CHECKPOINT-FILE ASSIGN TO "DAY12CHKPT.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-chkpt-status.
+       SELECT PATH-OUT ASSIGN TO "DAY12PATH.OUT"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT PATH-SCRATCH ASSIGN TO "DAY12PATH.SCR"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT ERROR-SCRATCH ASSIGN TO "DAY12ERR.SCR"
+           ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD SYSIN.
-       01 ln.
-           02 letters PIC X(1000).
-               88 EOF VALUE HIGH-VALUES.
+       COPY ROUTEHDR.
+       FD REPORT-OUT.
+       COPY RPTREC.
+       FD ERROR-OUT.
+       COPY ERRREC.
+       FD PATH-OUT.
+       COPY PATHREC.
+       FD PATH-SCRATCH.
+       COPY PATHREC REPLACING ==path-line==     BY ==path-scratch-line==
+                              ==pl-route-id==   BY ==ps-route-id==
+                              ==pl-run-date==   BY ==ps-run-date==
+                              ==pl-vehicle-id== BY ==ps-vehicle-id==
+                              ==pl-x==          BY ==ps-x==
+                              ==pl-y==          BY ==ps-y==.
+       FD ERROR-SCRATCH.
+       COPY ERRREC REPLACING ==error-line==    BY ==error-scratch-line==
+                             ==el-route-id==   BY ==es-route-id==
+                             ==el-run-date==   BY ==es-run-date==
+                             ==el-vehicle-id== BY ==es-vehicle-id==
+                             ==el-position==   BY ==es-position==
+                             ==el-bad-char==   BY ==es-bad-char==.
+       FD VISITED-FILE.
+       01 vf-record.
+           02 vf-key.
+               03 vf-key-x PIC 9(6).
+               03 vf-key-y PIC 9(6).
+       FD CHECKPOINT-FILE.
+       COPY CHKPREC.
        WORKING-STORAGE SECTION.
        01 FILLER.
+           05 w-route-seq PIC 9(6) VALUE 0.
+           05 w-route-id   PIC X(10).
+           05 w-run-date   PIC X(8).
+           05 w-vehicle-id PIC X(10).
            05 w-line    PIC X(1000).
            05 w-pos     REDEFINES w-line PIC X(1) OCCURS 1000 TIMES.
            05 w-pos-num REDEFINES w-line PIC 9(1) OCCURS 1000 TIMES.
            05 w-counter PIC 9(4).
            05 w-facing  PIC 9(1) VALUE 0.
            05 w-amount  PIC 9(3) VALUE 0.
-           05 w-x       PIC S9(5) VALUE 500.
-           05 w-y       PIC S9(5) VALUE 500.
+           05 w-x       PIC S9(5) VALUE 0.
+           05 w-y       PIC S9(5) VALUE 0.
            05 w-result  PIC 9(5) VALUE 0.
            05 w-iterator PIC 9(5).
            05 w-index    PIC 9(7).
-           05 w-row     OCCURS 1000 TIMES.
-               10 w-col OCCURS 1000 TIMES.
-                   15 w-data PIC 9(1) VALUE 0.
+           05 w-chkpt-status    PIC XX.
+           05 w-last-checkpoint PIC 9(6) VALUE 0.
+           05 w-total-blocks    PIC 9(6) VALUE 0.
+           05 w-batch-run-date      PIC X(8) VALUE SPACES.
+           05 w-checkpoint-run-date PIC X(8) VALUE SPACES.
+           05 w-scratch-eof PIC X VALUE 'N'.
+               88 SCRATCH-EOF VALUE 'Y'.
        PROCEDURE DIVISION.
+      *    PEEK THE FIRST RECORD TO LEARN WHICH BATCH IS RUNNING TODAY
            OPEN INPUT SYSIN
-           READ SYSIN INTO w-line
+           READ SYSIN
                AT END SET EOF TO TRUE
            END-READ
-           MOVE 1 TO w-counter
-           PERFORM UNTIL EOF OR w-counter > 1000 OR w-result > 0
-               EVALUATE w-pos(w-counter)
-                   WHEN 'L'
-                       COMPUTE w-facing = FUNCTION MOD(w-facing + 3, 4)
-                   WHEN 'R'
-                       COMPUTE w-facing = FUNCTION MOD(w-facing + 1, 4)
-                   WHEN NUMERIC
-                       COMPUTE w-amount = w-amount * 10
-                               + w-pos-num(w-counter)
-                   WHEN ','
-                       MOVE 1 TO w-iterator 
-                       PERFORM UNTIL w-iterator > w-amount
-      *                    UPDATE FACING
-                           EVALUATE w-facing
-      *                        NORTH
-                               WHEN 0
-                                   COMPUTE w-y = w-y + 1
-      *                        EAST
-                               WHEN 1
-                                   COMPUTE w-x = w-x + 1
-      *                        SOUTH
-                               WHEN 2
-                                   COMPUTE w-y = w-y - 1
-      *                        WEST
-                               WHEN 3
-                                   COMPUTE w-x = w-x - 1
-                           END-EVALUATE
-      *                    CHECK IF ALREADY VISITED
-                           IF w-data(w-x, w-y) = 1
-                               COMPUTE w-result = FUNCTION ABS(w-x) +
-                               FUNCTION ABS(w-y) - 1000
-                               MOVE w-amount TO w-iterator 
-                           ELSE
-                               MOVE 1 TO w-data(w-x, w-y)
-                           END-IF
-                           ADD 1 TO w-iterator
-                       END-PERFORM
-                       MOVE 0 TO w-amount
-               END-EVALUATE
-               ADD 1 TO w-counter
+           IF NOT EOF
+               MOVE rt-run-date TO w-batch-run-date
+           END-IF
+           CLOSE SYSIN
+      *    RECOVER LAST COMPLETED ROUTE FROM A PRIOR RUN, IF ANY
+           OPEN INPUT CHECKPOINT-FILE
+           IF w-chkpt-status = '00'
+               PERFORM UNTIL w-chkpt-status = '10'
+                   READ CHECKPOINT-FILE
+                   IF w-chkpt-status = '00'
+                       MOVE cp-last-route-seq TO w-last-checkpoint
+                       MOVE cp-run-date       TO w-checkpoint-run-date
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+      *    A CHECKPOINT LEFT OVER FROM A DIFFERENT BATCH IS STALE
+           IF w-checkpoint-run-date NOT = w-batch-run-date
+               MOVE 0 TO w-last-checkpoint
+           END-IF
+           OPEN INPUT SYSIN
+           IF w-last-checkpoint > 0
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND REPORT-OUT
+               OPEN EXTEND ERROR-OUT
+               OPEN EXTEND PATH-OUT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT REPORT-OUT
+               OPEN OUTPUT ERROR-OUT
+               OPEN OUTPUT PATH-OUT
+           END-IF
+           READ SYSIN
+               AT END SET EOF TO TRUE
+           END-READ
+           IF NOT EOF
+               MOVE rt-route-id   TO w-route-id
+               MOVE rt-run-date   TO w-run-date
+               MOVE rt-vehicle-id TO w-vehicle-id
+               MOVE letters       TO w-line
+           END-IF
+      *    SKIP ROUTES ALREADY COMPLETED BEFORE THE LAST CHECKPOINT
+           PERFORM UNTIL EOF OR w-route-seq >= w-last-checkpoint
+               ADD 1 TO w-route-seq
+               READ SYSIN
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF
+                   MOVE rt-route-id   TO w-route-id
+                   MOVE rt-run-date   TO w-run-date
+                   MOVE rt-vehicle-id TO w-vehicle-id
+                   MOVE letters       TO w-line
+               END-IF
+           END-PERFORM
+           PERFORM UNTIL EOF
+               ADD 1 TO w-route-seq
+               MOVE 0 TO w-facing
+               MOVE 0 TO w-amount
+               MOVE 0 TO w-x
+               MOVE 0 TO w-y
+               MOVE 0 TO w-result
+               MOVE 0 TO w-total-blocks
+      *            RESET THE VISITED-INTERSECTION FILE FOR THIS ROUTE
+               OPEN OUTPUT VISITED-FILE
+               CLOSE VISITED-FILE
+               OPEN I-O VISITED-FILE
+      *            STAGE THIS ROUTE'S PATH/ERROR RECORDS IN SCRATCH
+      *            FILES SO A MID-ROUTE ABEND LEAVES THE REAL OUTPUT
+      *            FILES UNTOUCHED -- THEY ONLY GET WRITTEN ONCE THE
+      *            WHOLE ROUTE HAS FINISHED WALKING
+               OPEN OUTPUT PATH-SCRATCH
+               OPEN OUTPUT ERROR-SCRATCH
+               MOVE 1 TO w-counter
+               PERFORM UNTIL w-counter > 1000
+                   EVALUATE w-pos(w-counter)
+                       WHEN 'L'
+                           COMPUTE w-facing =
+                               FUNCTION MOD(w-facing + 3, 4)
+                       WHEN 'R'
+                           COMPUTE w-facing =
+                               FUNCTION MOD(w-facing + 1, 4)
+                       WHEN NUMERIC
+                           COMPUTE w-amount = w-amount * 10
+                                   + w-pos-num(w-counter)
+                       WHEN ','
+                           MOVE 1 TO w-iterator
+                           PERFORM UNTIL w-iterator > w-amount
+      *                        UPDATE FACING
+                               EVALUATE w-facing
+      *                            NORTH
+                                   WHEN 0
+                                       COMPUTE w-y = w-y + 1
+      *                            EAST
+                                   WHEN 1
+                                       COMPUTE w-x = w-x + 1
+      *                            SOUTH
+                                   WHEN 2
+                                       COMPUTE w-y = w-y - 1
+      *                            WEST
+                                   WHEN 3
+                                       COMPUTE w-x = w-x - 1
+                               END-EVALUATE
+                               MOVE w-route-id   TO ps-route-id
+                               MOVE w-run-date   TO ps-run-date
+                               MOVE w-vehicle-id TO ps-vehicle-id
+                               MOVE w-x          TO ps-x
+                               MOVE w-y          TO ps-y
+                               WRITE path-scratch-line
+                               ADD 1 TO w-total-blocks
+      *                        CHECK IF ALREADY VISITED
+                               COMPUTE vf-key-x = w-x + 500000
+                               COMPUTE vf-key-y = w-y + 500000
+                               READ VISITED-FILE
+                                   INVALID KEY
+                                       WRITE vf-record
+                                   NOT INVALID KEY
+                                       IF w-result = 0
+                                           COMPUTE w-result =
+                                               FUNCTION ABS(w-x) +
+                                               FUNCTION ABS(w-y)
+                                       END-IF
+                               END-READ
+                               ADD 1 TO w-iterator
+                           END-PERFORM
+                           MOVE 0 TO w-amount
+                       WHEN SPACE
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE w-route-id       TO es-route-id
+                           MOVE w-run-date       TO es-run-date
+                           MOVE w-vehicle-id     TO es-vehicle-id
+                           MOVE w-counter        TO es-position
+                           MOVE w-pos(w-counter) TO es-bad-char
+                           WRITE error-scratch-line
+                   END-EVALUATE
+                   ADD 1 TO w-counter
+               END-PERFORM
+      *            THE ROUTE FINISHED WALKING -- COMMIT ITS STAGED PATH
+      *            AND ERROR RECORDS TO THE REAL OUTPUT FILES NOW
+               CLOSE PATH-SCRATCH
+               CLOSE ERROR-SCRATCH
+               OPEN INPUT PATH-SCRATCH
+               MOVE 'N' TO w-scratch-eof
+               READ PATH-SCRATCH
+                   AT END SET SCRATCH-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL SCRATCH-EOF
+                   MOVE ps-route-id   TO pl-route-id
+                   MOVE ps-run-date   TO pl-run-date
+                   MOVE ps-vehicle-id TO pl-vehicle-id
+                   MOVE ps-x          TO pl-x
+                   MOVE ps-y          TO pl-y
+                   WRITE path-line
+                   READ PATH-SCRATCH
+                       AT END SET SCRATCH-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE PATH-SCRATCH
+               OPEN INPUT ERROR-SCRATCH
+               MOVE 'N' TO w-scratch-eof
+               READ ERROR-SCRATCH
+                   AT END SET SCRATCH-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL SCRATCH-EOF
+                   MOVE es-route-id   TO el-route-id
+                   MOVE es-run-date   TO el-run-date
+                   MOVE es-vehicle-id TO el-vehicle-id
+                   MOVE es-position   TO el-position
+                   MOVE es-bad-char   TO el-bad-char
+                   WRITE error-line
+                   READ ERROR-SCRATCH
+                       AT END SET SCRATCH-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE ERROR-SCRATCH
+               MOVE w-route-id   TO rl-route-id
+               MOVE w-run-date   TO rl-run-date
+               MOVE w-vehicle-id TO rl-vehicle-id
+               MOVE w-result     TO rl-result
+               MOVE w-x          TO rl-final-x
+               MOVE w-y          TO rl-final-y
+               MOVE w-total-blocks TO rl-total-blocks
+               WRITE report-line
+               CLOSE VISITED-FILE
+      *            CHECKPOINT: THIS ROUTE IS DONE, RESTART CAN SKIP IT
+      *            (A CRASH BETWEEN THE COMMIT ABOVE AND THIS WRITE CAN
+      *            STILL DUPLICATE ONE ROUTE'S OUTPUT ON RESTART -- SEE
+      *            IMPLEMENTATION_STATUS.MD FOR THE ACCEPTED RESIDUAL
+      *            RISK WINDOW)
+               MOVE w-route-seq TO cp-last-route-seq
+               MOVE w-run-date  TO cp-run-date
+               WRITE checkpoint-line
+               READ SYSIN
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF
+                   MOVE rt-route-id   TO w-route-id
+                   MOVE rt-run-date   TO w-run-date
+                   MOVE rt-vehicle-id TO w-vehicle-id
+                   MOVE letters       TO w-line
+               END-IF
            END-PERFORM
-           DISPLAY 'result: ' w-result
            CLOSE SYSIN
+           CLOSE REPORT-OUT
+           CLOSE ERROR-OUT
+           CLOSE PATH-OUT
+           CLOSE CHECKPOINT-FILE
            STOP RUN.
