@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY-1-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SYSIN ASSIGN TO "ROUTES.DAT" ORGANIZATION LINE SEQUENTIAL.
+       SELECT RESUBMIT-OUT ASSIGN TO "RESUBMIT.DAT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYSIN.
+       COPY ROUTEHDR.
+       FD RESUBMIT-OUT.
+       COPY ROUTEHDR REPLACING ==ln==             BY ==resubmit-line==
+                               ==rt-route-id==    BY ==ru-route-id==
+                               ==rt-run-date==    BY ==ru-run-date==
+                               ==rt-vehicle-id==  BY ==ru-vehicle-id==
+                               ==letters==        BY ==ru-letters==
+                               ==EOF==            BY ==RESUBMIT-EOF==.
+       WORKING-STORAGE SECTION.
+       01 FILLER.
+           05 w-lookup-id PIC X(10).
+           05 w-found     PIC X VALUE 'N'.
+               88 FOUND-ROUTE VALUE 'Y'.
+           05 w-line      PIC X(1000).
+           05 w-pos       REDEFINES w-line PIC X(1) OCCURS 1000 TIMES.
+           05 w-counter   PIC 9(4).
+           05 w-new-line  PIC X(1000).
+       PROCEDURE DIVISION.
+           DISPLAY 'ENTER ROUTE ID TO LOOK UP: '
+           ACCEPT w-lookup-id
+           OPEN INPUT SYSIN
+           READ SYSIN
+               AT END SET EOF TO TRUE
+           END-READ
+           PERFORM UNTIL EOF OR FOUND-ROUTE
+               IF rt-route-id = w-lookup-id
+                   SET FOUND-ROUTE TO TRUE
+               ELSE
+                   READ SYSIN
+                       AT END SET EOF TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           IF FOUND-ROUTE
+               DISPLAY 'ROUTE ID:     ' rt-route-id
+               DISPLAY 'RUN DATE:     ' rt-run-date
+               DISPLAY 'VEHICLE ID:   ' rt-vehicle-id
+               DISPLAY 'INSTRUCTIONS: ' letters
+               MOVE letters TO w-line
+      *            FLAG ANY CHARACTER THE MAIN PROGRAMS WOULD REJECT
+               MOVE 1 TO w-counter
+               PERFORM UNTIL w-counter > 1000
+                   EVALUATE w-pos(w-counter)
+                       WHEN 'L'
+                       WHEN 'R'
+                       WHEN NUMERIC
+                       WHEN ','
+                       WHEN SPACE
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY 'BAD CHARACTER AT POSITION '
+                               w-counter ': ' w-pos(w-counter)
+                   END-EVALUATE
+                   ADD 1 TO w-counter
+               END-PERFORM
+               DISPLAY 'ENTER CORRECTED INSTRUCTIONS,'
+               DISPLAY 'OR PRESS ENTER TO RESUBMIT AS-IS: '
+               ACCEPT w-new-line
+               MOVE rt-route-id   TO ru-route-id
+               MOVE rt-run-date   TO ru-run-date
+               MOVE rt-vehicle-id TO ru-vehicle-id
+               IF w-new-line = SPACES
+                   MOVE letters TO ru-letters
+               ELSE
+                   MOVE w-new-line TO ru-letters
+               END-IF
+               OPEN EXTEND RESUBMIT-OUT
+               WRITE resubmit-line
+               CLOSE RESUBMIT-OUT
+               DISPLAY 'ROUTE ' rt-route-id
+                   ' WRITTEN TO RESUBMIT.DAT FOR REPROCESSING'
+           ELSE
+               DISPLAY 'ROUTE ID NOT FOUND: ' w-lookup-id
+           END-IF
+           CLOSE SYSIN
+           STOP RUN.
